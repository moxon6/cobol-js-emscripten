@@ -2,12 +2,133 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
 
-DATA DIVISION.                                                   
-WORKING-STORAGE SECTION.                                         
-01 Name                       PIC 9(03).                          
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GreetingFile ASSIGN TO "GREETINGS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS GreetingFileStatus.
+    SELECT ErrorLogFile ASSIGN TO "HWERRLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ErrorLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD GreetingFile.
+COPY "greetrec.cpy".
+FD ErrorLogFile.
+COPY "errlogrec.cpy".
+
+WORKING-STORAGE SECTION.
+01 GreetingFileStatus         PIC XX VALUE "00".
+01 ErrorLogFileStatus         PIC XX VALUE "00".
+01 EndOfGreetingFile          PIC 9 VALUE 0.
+01 LocaleCode                 PIC X(05) VALUE "EN".
+01 Name                       PIC 9(03).
+01 NameKey                    PIC X(10).
+01 RawName                    PIC X(03).
+01 NameIsValid                PIC 9 VALUE 0.
+01 NameMatchFound             PIC 9 VALUE 0.
+01 NameCharIndex              PIC 9 VALUE 0.
+01 NameCharIsInvalid          PIC 9 VALUE 0.
+01 NameCharSeenSpace          PIC 9 VALUE 0.
+01 NameCharSeenDigit          PIC 9 VALUE 0.
+01 NameDigitValue             PIC 9 VALUE 0.
+01 GreetingText               PIC X(20) VALUE "Hello world!".
+01 CurrentTimestamp.
+    05 CurrentDate             PIC 9(08).
+    05 CurrentTime             PIC 9(06).
 
 PROCEDURE DIVISION.
-    ACCEPT Name.
+    Perform Validate-Name UNTIL NameIsValid EQUALS 1.
     CALL "cobol_emscripten_sleep" USING "T".
-    DISPLAY 'Hello world!' Name.
+    CALL "updateDOM".
+    ACCEPT LocaleCode.
+    MOVE Name TO NameKey.
+    Perform Lookup-Greeting.
+    DISPLAY GreetingText.
     STOP RUN.
+
+Validate-Name.
+    ACCEPT RawName
+    MOVE 0 TO NameCharIsInvalid
+    MOVE 0 TO NameCharSeenSpace
+    MOVE 0 TO NameCharSeenDigit
+    PERFORM Check-Raw-Name-Char VARYING NameCharIndex FROM 1 BY 1
+        UNTIL NameCharIndex > 3
+    IF NameCharIsInvalid EQUALS 0 AND NameCharSeenDigit EQUALS 1
+        Perform Build-Name-From-Digits
+        MOVE 1 TO NameIsValid
+    ELSE
+        Perform Log-Rejected-Name
+        CALL "updateDOM"
+    END-IF
+.
+
+Check-Raw-Name-Char.
+    IF RawName(NameCharIndex:1) EQUALS SPACE
+        MOVE 1 TO NameCharSeenSpace
+    ELSE
+        IF NameCharSeenSpace EQUALS 1
+            MOVE 1 TO NameCharIsInvalid
+        END-IF
+        IF RawName(NameCharIndex:1) < "0" OR RawName(NameCharIndex:1) > "9"
+            MOVE 1 TO NameCharIsInvalid
+        END-IF
+        MOVE 1 TO NameCharSeenDigit
+    END-IF
+.
+
+Build-Name-From-Digits.
+    MOVE 0 TO Name
+    MOVE 0 TO NameCharIndex
+    PERFORM Accumulate-Name-Digit VARYING NameCharIndex FROM 1 BY 1
+        UNTIL NameCharIndex > 3 OR RawName(NameCharIndex:1) EQUALS SPACE
+.
+
+Accumulate-Name-Digit.
+    MOVE RawName(NameCharIndex:1) TO NameDigitValue
+    COMPUTE Name = Name * 10 + NameDigitValue
+.
+
+Log-Rejected-Name.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD
+    ACCEPT CurrentTime FROM TIME
+    MOVE CurrentTimestamp TO EL-Timestamp
+    MOVE RawName TO EL-RawInput
+    OPEN EXTEND ErrorLogFile
+    IF ErrorLogFileStatus EQUALS "35"
+        OPEN OUTPUT ErrorLogFile
+    END-IF
+    WRITE ErrorLogRecord
+    CLOSE ErrorLogFile
+.
+
+Lookup-Greeting.
+    MOVE "Hello world!" TO GreetingText
+    MOVE 0 TO NameMatchFound
+    OPEN INPUT GreetingFile
+    IF GreetingFileStatus EQUALS "00"
+        Perform Read-Greeting-Record UNTIL EndOfGreetingFile EQUALS 1
+        CLOSE GreetingFile
+    END-IF
+.
+
+Read-Greeting-Record.
+    READ GreetingFile
+        AT END MOVE 1 TO EndOfGreetingFile
+        NOT AT END Perform Match-Greeting-Record
+    END-READ
+.
+
+Match-Greeting-Record.
+    IF GR-LocaleId EQUALS LocaleCode AND GR-Name EQUALS NameKey
+        MOVE GR-GreetingText TO GreetingText
+        MOVE 1 TO NameMatchFound
+    END-IF
+    IF NameMatchFound EQUALS 0
+        IF GR-LocaleId EQUALS LocaleCode AND GR-Name EQUALS SPACES
+            MOVE GR-GreetingText TO GreetingText
+        END-IF
+    END-IF
+.
