@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Leaderboard.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ScoresFile ASSIGN TO "SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ScoresFileStatus.
+           SELECT PlayerMasterFile ASSIGN TO "PLAYERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PlayerId
+               FILE STATUS IS PlayerMasterFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ScoresFile.
+       COPY "scorerec.cpy".
+       FD PlayerMasterFile.
+       COPY "playermas.cpy".
+       WORKING-STORAGE SECTION.
+       01 ScoresFileStatus PIC XX VALUE "00".
+       01 PlayerMasterFileStatus PIC XX VALUE "00".
+       01 PlayerMasterFileOpen PIC 9 VALUE 0.
+       01 CareerWins PIC 9(05).
+       01 CareerLosses PIC 9(05).
+       01 EndOfScoresFile PIC 9 VALUE 0.
+       01 PlayerCount PIC 99 VALUE 0.
+       01 LookupIndex PIC 99.
+       01 FoundIndex PIC 99.
+       01 PlayerStatsTable.
+           05 PlayerStatsEntry OCCURS 20 TIMES INDEXED BY PS-Idx.
+               10 PS-PlayerId       PIC X(20).
+               10 PS-PointsWon      PIC 9(05).
+               10 PS-MatchWins      PIC 9(05).
+               10 PS-MarginTotal    PIC S9(07).
+               10 PS-BestScore      PIC 99.
+       01 SortSwapped PIC 9.
+       01 SortEntry PIC 99.
+       01 TempEntry.
+           05 TempPlayerId       PIC X(20).
+           05 TempPointsWon      PIC 9(05).
+           05 TempMatchWins      PIC 9(05).
+           05 TempMarginTotal    PIC S9(07).
+           05 TempBestScore      PIC 99.
+       01 ReportRank PIC 99.
+       01 ReportAverageMargin PIC -ZZ9.
+       01 ReportLine PIC X(80).
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT ScoresFile
+           IF ScoresFileStatus EQUALS "35"
+               DISPLAY "No scores file found - nothing to report."
+               STOP RUN
+           END-IF
+           Perform Read-Score-Record UNTIL EndOfScoresFile EQUALS 1
+           CLOSE ScoresFile
+           Perform Open-Player-Master-File
+           Perform Sort-Leaderboard
+           Perform Print-Leaderboard
+           IF PlayerMasterFileOpen EQUALS 1
+               CLOSE PlayerMasterFile
+           END-IF
+           STOP RUN.
+
+       Open-Player-Master-File.
+           OPEN INPUT PlayerMasterFile
+           IF PlayerMasterFileStatus EQUALS "00"
+               MOVE 1 TO PlayerMasterFileOpen
+           END-IF
+       .
+
+       Read-Score-Record.
+           READ ScoresFile
+               AT END MOVE 1 TO EndOfScoresFile
+               NOT AT END Perform Accumulate-Stats
+           END-READ
+       .
+
+       Accumulate-Stats.
+           Perform Find-Or-Add-Player
+           IF FoundIndex NOT EQUAL 0
+               MOVE FoundIndex TO PS-Idx
+               IF SR-EventType EQUALS "MATCH-END"
+                   ADD 1 TO PS-MatchWins(PS-Idx)
+               ELSE
+                   ADD 1 TO PS-PointsWon(PS-Idx)
+                   ADD SR-PlayerScore TO PS-MarginTotal(PS-Idx)
+                   SUBTRACT SR-OpponentScore FROM PS-MarginTotal(PS-Idx)
+                   IF SR-PlayerScore > PS-BestScore(PS-Idx)
+                       MOVE SR-PlayerScore TO PS-BestScore(PS-Idx)
+                   END-IF
+               END-IF
+           END-IF
+       .
+
+       Find-Or-Add-Player.
+           MOVE 0 TO FoundIndex
+           PERFORM Compare-Player-Id VARYING LookupIndex FROM 1 BY 1
+               UNTIL LookupIndex > PlayerCount
+           IF FoundIndex EQUALS 0 AND PlayerCount < 20
+               ADD 1 TO PlayerCount
+               MOVE PlayerCount TO FoundIndex
+               MOVE FoundIndex TO PS-Idx
+               MOVE SR-PlayerId TO PS-PlayerId(PS-Idx)
+               MOVE 0 TO PS-PointsWon(PS-Idx)
+               MOVE 0 TO PS-MatchWins(PS-Idx)
+               MOVE 0 TO PS-MarginTotal(PS-Idx)
+               MOVE 0 TO PS-BestScore(PS-Idx)
+           END-IF
+           IF FoundIndex EQUALS 0
+               DISPLAY "Leaderboard table full - dropping player " SR-PlayerId
+           END-IF
+       .
+
+       Compare-Player-Id.
+           MOVE LookupIndex TO PS-Idx
+           IF PS-PlayerId(PS-Idx) EQUALS SR-PlayerId
+               MOVE LookupIndex TO FoundIndex
+           END-IF
+       .
+
+       Sort-Leaderboard.
+           MOVE 1 TO SortSwapped
+           PERFORM Sort-One-Pass UNTIL SortSwapped EQUALS 0
+       .
+
+       Sort-One-Pass.
+           MOVE 0 TO SortSwapped
+           PERFORM Compare-Adjacent-Entries VARYING SortEntry FROM 1 BY 1
+               UNTIL SortEntry > PlayerCount - 1
+       .
+
+       Compare-Adjacent-Entries.
+           MOVE SortEntry TO PS-Idx
+           IF PS-MatchWins(SortEntry) < PS-MatchWins(SortEntry + 1)
+               Perform Swap-Adjacent-Entries
+           ELSE
+               IF PS-MatchWins(SortEntry) EQUALS PS-MatchWins(SortEntry + 1)
+                   AND PS-PointsWon(SortEntry) < PS-PointsWon(SortEntry + 1)
+                   Perform Swap-Adjacent-Entries
+               END-IF
+           END-IF
+       .
+
+       Swap-Adjacent-Entries.
+           MOVE PlayerStatsEntry(SortEntry) TO TempEntry
+           MOVE PlayerStatsEntry(SortEntry + 1) TO PlayerStatsEntry(SortEntry)
+           MOVE TempEntry TO PlayerStatsEntry(SortEntry + 1)
+           MOVE 1 TO SortSwapped
+       .
+
+       Print-Leaderboard.
+           DISPLAY "===== END OF NIGHT LEADERBOARD ====="
+           DISPLAY "RANK  PLAYER               WINS  POINTS  AVG MARGIN  BEST SCORE  CAREER W-L"
+           PERFORM Print-Leaderboard-Line VARYING ReportRank FROM 1 BY 1
+               UNTIL ReportRank > PlayerCount
+       .
+
+       Print-Leaderboard-Line.
+           MOVE ReportRank TO PS-Idx
+           IF PS-PointsWon(PS-Idx) > 0
+               COMPUTE ReportAverageMargin =
+                   PS-MarginTotal(PS-Idx) / PS-PointsWon(PS-Idx)
+           ELSE
+               MOVE 0 TO ReportAverageMargin
+           END-IF
+           Perform Lookup-Career-Record
+           MOVE SPACES TO ReportLine
+           STRING
+               ReportRank              DELIMITED BY SIZE
+               "     "                 DELIMITED BY SIZE
+               PS-PlayerId(PS-Idx)     DELIMITED BY SIZE
+               "  "                    DELIMITED BY SIZE
+               PS-MatchWins(PS-Idx)    DELIMITED BY SIZE
+               "  "                    DELIMITED BY SIZE
+               PS-PointsWon(PS-Idx)    DELIMITED BY SIZE
+               "      "                DELIMITED BY SIZE
+               ReportAverageMargin     DELIMITED BY SIZE
+               "         "             DELIMITED BY SIZE
+               PS-BestScore(PS-Idx)    DELIMITED BY SIZE
+               "  "                    DELIMITED BY SIZE
+               CareerWins              DELIMITED BY SIZE
+               "-"                     DELIMITED BY SIZE
+               CareerLosses            DELIMITED BY SIZE
+               INTO ReportLine
+           DISPLAY ReportLine
+       .
+
+       Lookup-Career-Record.
+           MOVE 0 TO CareerWins
+           MOVE 0 TO CareerLosses
+           IF PlayerMasterFileOpen EQUALS 1
+               MOVE PS-PlayerId(PS-Idx) TO PM-PlayerId
+               READ PlayerMasterFile
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE PM-Wins TO CareerWins
+                       MOVE PM-Losses TO CareerLosses
+               END-READ
+           END-IF
+       .
+
+       END PROGRAM Leaderboard.
