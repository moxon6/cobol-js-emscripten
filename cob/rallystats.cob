@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RallyStats.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+       01 AuditFileStatus PIC XX VALUE "00".
+       01 EndOfAuditFile PIC 9 VALUE 0.
+       01 MatchNumber PIC 99 VALUE 1.
+       01 RallyCount PIC 9(05) VALUE 0.
+       01 RallyLengthTotal PIC 9(07) VALUE 0.
+       01 LongestRally PIC 9(05) VALUE 0.
+       01 Paddle1Hits PIC 9(05) VALUE 0.
+       01 Paddle2Hits PIC 9(05) VALUE 0.
+       01 AverageRally PIC ZZ9.
+       01 ReportLine PIC X(80).
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT AuditFile
+           IF AuditFileStatus EQUALS "35"
+               DISPLAY "No audit file found - nothing to report."
+               STOP RUN
+           END-IF
+           DISPLAY "===== SHIFT LOG - RALLY STATISTICS ====="
+           Perform Read-Audit-Record UNTIL EndOfAuditFile EQUALS 1
+           IF RallyCount > 0
+               Perform Print-Match-Stats
+           END-IF
+           CLOSE AuditFile
+           STOP RUN.
+
+       Read-Audit-Record.
+           READ AuditFile
+               AT END MOVE 1 TO EndOfAuditFile
+               NOT AT END Perform Process-Audit-Record
+           END-READ
+       .
+
+       Process-Audit-Record.
+           EVALUATE AR-EventType
+               WHEN "PADDLE1"
+                   ADD 1 TO Paddle1Hits
+               WHEN "PADDLE2"
+                   ADD 1 TO Paddle2Hits
+               WHEN "SCORE1"
+                   Perform Record-Rally
+               WHEN "SCORE2"
+                   Perform Record-Rally
+               WHEN "MATCH-END"
+                   Perform Print-Match-Stats
+                   Perform Start-Next-Match-Totals
+           END-EVALUATE
+       .
+
+       Record-Rally.
+           ADD 1 TO RallyCount
+           ADD AR-Iteration TO RallyLengthTotal
+           IF AR-Iteration > LongestRally
+               MOVE AR-Iteration TO LongestRally
+           END-IF
+       .
+
+       Print-Match-Stats.
+           IF RallyCount > 0
+               COMPUTE AverageRally = RallyLengthTotal / RallyCount
+           ELSE
+               MOVE 0 TO AverageRally
+           END-IF
+           MOVE SPACES TO ReportLine
+           STRING
+               "Match "                DELIMITED BY SIZE
+               MatchNumber             DELIMITED BY SIZE
+               ": avg rally "          DELIMITED BY SIZE
+               AverageRally            DELIMITED BY SIZE
+               "  longest rally "      DELIMITED BY SIZE
+               LongestRally            DELIMITED BY SIZE
+               "  P1 hits "            DELIMITED BY SIZE
+               Paddle1Hits             DELIMITED BY SIZE
+               "  P2 hits "            DELIMITED BY SIZE
+               Paddle2Hits             DELIMITED BY SIZE
+               INTO ReportLine
+           DISPLAY ReportLine
+       .
+
+       Start-Next-Match-Totals.
+           ADD 1 TO MatchNumber
+           MOVE 0 TO RallyCount
+           MOVE 0 TO RallyLengthTotal
+           MOVE 0 TO LongestRally
+           MOVE 0 TO Paddle1Hits
+           MOVE 0 TO Paddle2Hits
+       .
+
+       END PROGRAM RallyStats.
