@@ -2,34 +2,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MainProgram.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ScoresFile ASSIGN TO "SCORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ScoresFileStatus.
+           SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditFileStatus.
+           SELECT CheckpointFile ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+           SELECT ControlFile ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ControlFileStatus.
+           SELECT PlayerMasterFile ASSIGN TO "PLAYERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PlayerId
+               FILE STATUS IS PlayerMasterFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD ScoresFile.
+       COPY "scorerec.cpy".
+       FD AuditFile.
+       COPY "auditrec.cpy".
+       FD CheckpointFile.
+       COPY "checkptrec.cpy".
+       FD ControlFile.
+       COPY "controlrec.cpy".
+       FD PlayerMasterFile.
+       COPY "playermas.cpy".
        WORKING-STORAGE SECTION.
+       01 ScoresFileStatus PIC XX VALUE "00".
+       01 AuditFileStatus PIC XX VALUE "00".
+       01 CheckpointFileStatus PIC XX VALUE "00".
+       01 ControlFileStatus PIC XX VALUE "00".
+       01 ControlFileLoaded PIC 9 VALUE 0.
+       01 CanvasHeight PIC 9(04) VALUE 0.
+       01 CanvasWidth PIC 9(04) VALUE 0.
+       01 PlayerMasterFileStatus PIC XX VALUE "00".
+       01 CheckpointInterval PIC 99 VALUE 25.
+       01 CheckpointQuotient PIC 9(05).
+       01 CheckpointRemainder PIC 99.
+       01 RestoredFromCheckpoint PIC 9 VALUE 0.
+       01 CurrentTimestamp.
+           05 CurrentDate PIC 9(08).
+           05 CurrentTime PIC 9(06).
+       01 ScoringPlayerId PIC X(20).
+       01 ScoringPlayerScore PIC 99.
+       01 ScoringOpponentScore PIC 99.
+       01 AuditEventType PIC X(10).
+       01 AuditComparePos PIC 9(04).
        01 LastPressed PIC X(40).
        01 Player1.
            05 Player1Position.
-               10 Player1Num PIC 999 VALUE 20.
+               10 Player1Num PIC 9(04) VALUE 20.
                10 Player1Pixels PIC X(3) VALUE z"px".
            05 Player1Score PIC 99 VALUE 0.
+           05 Player1Id PIC X(10) VALUE "Player1".
        01 Player2.
            05 Player2Position.
-               10 Player2Num PIC 999 VALUE 0.
+               10 Player2Num PIC 9(04) VALUE 0.
                10 Player2Pixels PIC X(3) VALUE z"px".
            05 Player2Score PIC 99 VALUE 0.
+           05 Player2Id PIC X(10) VALUE "Player2".
        01 Ball.
            05 BallPosition.
                10 BallPositionX.
-                   15 BallPositionXNum PIC 999 VALUE 0.
+                   15 BallPositionXNum PIC 9(04) VALUE 0.
                    15 BallPositionXPixels PIC X(3) VALUE z"px".
                10 BallPositionY.
-                   15 BallPositionYNum PIC 999 VALUE 0.
+                   15 BallPositionYNum PIC 9(04) VALUE 0.
                    15 BallPositionYPixels PIC X(3) VALUE z"px".
            05 BallVelocity.
                10 BallVelocityX PIC S99 VALUE 2.
                10 BallVelocityY PIC S99 VALUE 1.
            05 BallWidth PIC 99 VALUE 20.
                
-       01 GameHeight PIC 999 VALUE 500.
-       01 GameWidth PIC 999 VALUE 800.
+       01 GameHeight PIC 9(04) VALUE 500.
+       01 GameWidth PIC 9(04) VALUE 800.
        01 PaddleWidth PIC 999 VALUE 10.
        01 PaddleHeight.
            05 PaddleHeightNum PIC 999 VALUE 75.
@@ -37,26 +89,379 @@
        01 Started PIC 9 VALUE 0.
        01 Done PIC 9 VALUE 0.
        01 PaddleSpeed PIC 99 VALUE 5.
-       01 Iteration PIC 99 VALUE 0.
+       01 Iteration PIC 9(05) VALUE 0.
+       01 MatchOver PIC 9 VALUE 0.
+       01 WinningScore PIC 99 VALUE 11.
+       01 MatchWinnerId PIC X(20).
+       01 MatchLoserId PIC X(20).
+       01 Paused PIC 9 VALUE 0.
+       01 GameMode PIC 9 VALUE 0.
+       01 MatchSummaryText PIC X(60).
+       01 MatchJsonText PIC X(160).
+       01 JsonPlayer1Score PIC Z9.
+       01 JsonPlayer2Score PIC Z9.
        PROCEDURE DIVISION.
        Main.
-           CALL "startup" RETURNING OMITTED
-           CALL "setElementProperty" using ".loading-message" "innerHTML" "Press Any Key To Start".
-           Perform Check-Game-Start UNTIL Started=1
+           Perform Open-Scores-File
+           Perform Open-Audit-File
+           Perform Open-Player-Master-File
+           CALL "startup" USING BY REFERENCE CanvasHeight CanvasWidth
+               RETURNING OMITTED
+           Perform Read-Control-File
+           Perform Apply-Canvas-Dimensions
+           Perform Try-Restore-Checkpoint
+
+           Perform Play-Match UNTIL Done EQUALS 1
+
+           Perform Clear-Checkpoint
+           CALL "setElementProperty" using ".loading-message" "style.display" "block".
+           CALL "setElementProperty" using ".loading-message" "innerHTML" "GAME OVER".
+           CLOSE ScoresFile.
+           CLOSE AuditFile.
+           CLOSE PlayerMasterFile.
+           STOP RUN.
+
+       Play-Match.
+           IF Started NOT EQUAL 1
+               CALL "setElementProperty" using ".loading-message" "innerHTML" "Press Any Key To Start"
+               CALL "setElementProperty" using ".loading-message" "style.display" "block"
+               Perform Check-Game-Start UNTIL Started=1
+               Perform Select-Game-Mode
+               Perform Capture-Player-Names
+           END-IF
            Perform Initialise-UI.
            CALL "setElementProperty" using ".score" "style.display" "block".
            CALL "setElementProperty" using ".loading-message" "style.display" "None".
 
-           Perform Main-Loop UNTIL Done=1
+           MOVE 0 TO MatchOver
+           Perform Main-Loop UNTIL Done EQUALS 1 OR MatchOver EQUALS 1
+
+           IF MatchOver EQUALS 1
+               Perform Show-Match-Summary
+               Perform Start-Next-Match
+           END-IF
+       .
+
+       Match-Score-Check.
+           IF Player1Score >= WinningScore AND Player1Score - Player2Score >= 2
+               MOVE Player1Id TO MatchWinnerId
+               MOVE Player2Id TO MatchLoserId
+               MOVE 1 TO MatchOver
+           ELSE
+               IF Player2Score >= WinningScore AND Player2Score - Player1Score >= 2
+                   MOVE Player2Id TO MatchWinnerId
+                   MOVE Player1Id TO MatchLoserId
+                   MOVE 1 TO MatchOver
+               END-IF
+           END-IF
+       .
+
+       Show-Match-Summary.
+           MOVE "MATCH-END" TO AuditEventType
+           MOVE 0 TO AuditComparePos
+           Perform Write-Audit-Record
+           Perform Write-Match-End-Record
+           Perform Export-Match-JSON
+           Perform Update-Player-Master-Results
+           Perform Clear-Checkpoint
+           MOVE SPACES TO MatchSummaryText
+           STRING
+               "MATCH OVER - "        DELIMITED BY SIZE
+               MatchWinnerId          DELIMITED BY SPACE
+               " WINS "               DELIMITED BY SIZE
+               JsonPlayer1Score       DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               JsonPlayer2Score       DELIMITED BY SIZE
+               INTO MatchSummaryText
            CALL "setElementProperty" using ".loading-message" "style.display" "block".
-           CALL "setElementProperty" using ".loading-message" "innerHTML" "GAME OVER".
-           STOP RUN.
-    
+           CALL "setElementProperty" using ".loading-message" "innerHTML" MatchSummaryText.
+           CALL "emscripten_sleep" using by value 3000 RETURNING OMITTED
+       .
+
+       Write-Match-End-Record.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD
+           ACCEPT CurrentTime FROM TIME
+           MOVE CurrentTimestamp TO SR-Timestamp
+           MOVE "MATCH-END" TO SR-EventType
+           MOVE MatchWinnerId TO SR-PlayerId
+           IF MatchWinnerId EQUALS Player1Id
+               MOVE Player1Score TO SR-PlayerScore
+               MOVE Player2Score TO SR-OpponentScore
+           ELSE
+               MOVE Player2Score TO SR-PlayerScore
+               MOVE Player1Score TO SR-OpponentScore
+           END-IF
+           WRITE ScoreRecord
+       .
+
+       Export-Match-JSON.
+           MOVE SPACES TO MatchJsonText
+           MOVE Player1Score TO JsonPlayer1Score
+           MOVE Player2Score TO JsonPlayer2Score
+           STRING
+               "{"                       DELIMITED BY SIZE
+               QUOTE "player1" QUOTE ":" QUOTE  DELIMITED BY SIZE
+               Player1Id                 DELIMITED BY SPACE
+               QUOTE ","                 DELIMITED BY SIZE
+               QUOTE "player2" QUOTE ":" QUOTE  DELIMITED BY SIZE
+               Player2Id                 DELIMITED BY SPACE
+               QUOTE ","                 DELIMITED BY SIZE
+               QUOTE "player1Score" QUOTE ":"  DELIMITED BY SIZE
+               JsonPlayer1Score          DELIMITED BY SIZE
+               ","                       DELIMITED BY SIZE
+               QUOTE "player2Score" QUOTE ":"  DELIMITED BY SIZE
+               JsonPlayer2Score          DELIMITED BY SIZE
+               ","                       DELIMITED BY SIZE
+               QUOTE "winner" QUOTE ":" QUOTE   DELIMITED BY SIZE
+               MatchWinnerId              DELIMITED BY SPACE
+               QUOTE "}"                 DELIMITED BY SIZE
+               INTO MatchJsonText
+           CALL "downloadJSON" using MatchJsonText
+       .
+
+       Start-Next-Match.
+           MOVE 0 TO Player1Score
+           MOVE 0 TO Player2Score
+           MOVE 0 TO Iteration
+           MOVE 0 TO Started
+           MOVE 0 TO RestoredFromCheckpoint
+       .
+
+       Open-Scores-File.
+           OPEN EXTEND ScoresFile
+           IF ScoresFileStatus EQUALS "35"
+               OPEN OUTPUT ScoresFile
+               CLOSE ScoresFile
+               OPEN EXTEND ScoresFile
+           END-IF
+       .
+
+       Open-Audit-File.
+           OPEN EXTEND AuditFile
+           IF AuditFileStatus EQUALS "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+       .
+
+       Open-Player-Master-File.
+           OPEN I-O PlayerMasterFile
+           IF PlayerMasterFileStatus EQUALS "35"
+               OPEN OUTPUT PlayerMasterFile
+               CLOSE PlayerMasterFile
+               OPEN I-O PlayerMasterFile
+           END-IF
+       .
+
+       Select-Game-Mode.
+           CALL "setElementProperty" using ".loading-message" "style.display" "block"
+           CALL "setElementProperty" using ".loading-message" "innerHTML" "1=One Player  2=Two Player"
+           ACCEPT LastPressed
+           IF LastPressed EQUALS "Digit1"
+               MOVE 1 TO GameMode
+           ELSE
+               MOVE 0 TO GameMode
+           END-IF
+       .
+
+       Capture-Player-Names.
+           CALL "setElementProperty" using ".loading-message" "style.display" "block"
+           CALL "setElementProperty" using ".loading-message" "innerHTML" "Player 1 Initials:"
+           ACCEPT Player1Id
+           IF GameMode EQUALS 1
+               MOVE "CPU" TO Player2Id
+           ELSE
+               CALL "setElementProperty" using ".loading-message" "innerHTML" "Player 2 Initials:"
+               ACCEPT Player2Id
+           END-IF
+           Perform Lookup-Or-Create-Player1
+           Perform Lookup-Or-Create-Player2
+       .
+
+       Lookup-Or-Create-Player1.
+           MOVE Player1Id TO PM-PlayerId
+           READ PlayerMasterFile
+               INVALID KEY Perform Create-Player1-Master-Record
+           END-READ
+       .
+
+       Create-Player1-Master-Record.
+           MOVE Player1Id TO PM-PlayerId
+           MOVE Player1Id TO PM-PlayerName
+           MOVE 0 TO PM-Wins
+           MOVE 0 TO PM-Losses
+           WRITE PlayerMasterRecord
+               INVALID KEY CONTINUE
+           END-WRITE
+       .
+
+       Lookup-Or-Create-Player2.
+           MOVE Player2Id TO PM-PlayerId
+           READ PlayerMasterFile
+               INVALID KEY Perform Create-Player2-Master-Record
+           END-READ
+       .
+
+       Create-Player2-Master-Record.
+           MOVE Player2Id TO PM-PlayerId
+           MOVE Player2Id TO PM-PlayerName
+           MOVE 0 TO PM-Wins
+           MOVE 0 TO PM-Losses
+           WRITE PlayerMasterRecord
+               INVALID KEY CONTINUE
+           END-WRITE
+       .
+
+       Update-Player-Master-Results.
+           MOVE MatchWinnerId TO PM-PlayerId
+           READ PlayerMasterFile
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO PM-Wins
+                   REWRITE PlayerMasterRecord
+           END-READ
+           MOVE MatchLoserId TO PM-PlayerId
+           READ PlayerMasterFile
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO PM-Losses
+                   REWRITE PlayerMasterRecord
+           END-READ
+       .
+
+       Write-Audit-Record.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD
+           ACCEPT CurrentTime FROM TIME
+           MOVE CurrentTimestamp TO AR-Timestamp
+           MOVE Iteration TO AR-Iteration
+           MOVE AuditEventType TO AR-EventType
+           MOVE BallPositionXNum TO AR-BallX
+           MOVE BallPositionYNum TO AR-BallY
+           MOVE AuditComparePos TO AR-ComparePos
+           WRITE AuditRecord
+       .
+
+       Read-Control-File.
+           OPEN INPUT ControlFile
+           IF ControlFileStatus EQUALS "00"
+               READ ControlFile
+                   AT END CONTINUE
+                   NOT AT END Perform Apply-Control-Record
+               END-READ
+               CLOSE ControlFile
+           END-IF
+       .
+
+       Apply-Control-Record.
+           MOVE CF-GameHeight TO GameHeight
+           MOVE CF-GameWidth TO GameWidth
+           MOVE CF-PaddleWidth TO PaddleWidth
+           MOVE CF-PaddleHeightNum TO PaddleHeightNum
+           MOVE CF-PaddleSpeed TO PaddleSpeed
+           MOVE CF-BallVelocityX TO BallVelocityX
+           MOVE CF-BallVelocityY TO BallVelocityY
+           MOVE 1 TO ControlFileLoaded
+       .
+
+       Apply-Canvas-Dimensions.
+           IF ControlFileLoaded EQUALS 0 AND CanvasHeight > 0 AND CanvasWidth > 0
+               MOVE CanvasHeight TO GameHeight
+               MOVE CanvasWidth TO GameWidth
+           END-IF
+           COMPUTE Player1Num = (GameHeight - PaddleHeightNum) / 2
+           COMPUTE Player2Num = (GameHeight - PaddleHeightNum) / 2
+       .
+
+       Try-Restore-Checkpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus EQUALS "00"
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END Perform Restore-Game-State
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+       .
+
+       Restore-Game-State.
+           MOVE CP-Player1Score TO Player1Score
+           MOVE CP-Player2Score TO Player2Score
+           MOVE CP-Player1Num TO Player1Num
+           MOVE CP-Player2Num TO Player2Num
+           MOVE CP-BallPositionXNum TO BallPositionXNum
+           MOVE CP-BallPositionYNum TO BallPositionYNum
+           MOVE CP-BallVelocityX TO BallVelocityX
+           MOVE CP-BallVelocityY TO BallVelocityY
+           MOVE CP-Iteration TO Iteration
+           MOVE CP-Done TO Done
+           MOVE CP-Player1Id TO Player1Id
+           MOVE CP-Player2Id TO Player2Id
+           MOVE CP-GameMode TO GameMode
+           MOVE 1 TO RestoredFromCheckpoint
+           MOVE 1 TO Started
+           Perform Clamp-Restored-Positions
+       .
+
+       Clamp-Restored-Positions.
+           IF Player1Num > GameHeight - PaddleHeightNum
+               COMPUTE Player1Num = GameHeight - PaddleHeightNum
+           END-IF
+           IF Player2Num > GameHeight - PaddleHeightNum
+               COMPUTE Player2Num = GameHeight - PaddleHeightNum
+           END-IF
+           IF BallPositionXNum > GameWidth - BallWidth
+               COMPUTE BallPositionXNum = GameWidth - BallWidth
+           END-IF
+           IF BallPositionYNum > GameHeight - BallWidth
+               COMPUTE BallPositionYNum = GameHeight - BallWidth
+           END-IF
+       .
+
+       Write-Checkpoint.
+           MOVE Player1Score TO CP-Player1Score
+           MOVE Player2Score TO CP-Player2Score
+           MOVE Player1Num TO CP-Player1Num
+           MOVE Player2Num TO CP-Player2Num
+           MOVE BallPositionXNum TO CP-BallPositionXNum
+           MOVE BallPositionYNum TO CP-BallPositionYNum
+           MOVE BallVelocityX TO CP-BallVelocityX
+           MOVE BallVelocityY TO CP-BallVelocityY
+           MOVE Iteration TO CP-Iteration
+           MOVE Done TO CP-Done
+           MOVE Player1Id TO CP-Player1Id
+           MOVE Player2Id TO CP-Player2Id
+           MOVE GameMode TO CP-GameMode
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
+       .
+
+       Clear-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
+       .
+
+       Write-Score-Record.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD
+           ACCEPT CurrentTime FROM TIME
+           MOVE CurrentTimestamp TO SR-Timestamp
+           MOVE "POINT" TO SR-EventType
+           MOVE ScoringPlayerId TO SR-PlayerId
+           MOVE ScoringPlayerScore TO SR-PlayerScore
+           MOVE ScoringOpponentScore TO SR-OpponentScore
+           WRITE ScoreRecord
+       .
+
        Initialise-UI.
            CALL "setElementProperty" using ".paddle-1" "style.height" PaddleHeight.
            CALL "setElementProperty" using ".paddle-2" "style.height" PaddleHeight.
            CALL "setElementProperty" using ".ball" "style.display" "block".
-           Perform Reset-Game
+           IF RestoredFromCheckpoint EQUALS 1
+               Perform Rerender
+           ELSE
+               Perform Reset-Game
+           END-IF
        .
         
        Check-Game-Start.
@@ -70,62 +475,133 @@
            
 
        Main-Loop.
+       IF Paused EQUALS 0
+           Perform Update-Ball-And-Score
+       END-IF
+
+       Perform Handle-Keypress TEST AFTER UNTIL LastPressed EQUALS SPACE.
+       Perform Rerender.
+
+       Update-Ball-And-Score.
        ADD 1 to Iteration.
-       
+
+       IF GameMode EQUALS 1
+           Perform Move-Player2-AI
+       END-IF
+
+       DIVIDE Iteration BY CheckpointInterval
+           GIVING CheckpointQuotient REMAINDER CheckpointRemainder
+       IF CheckpointRemainder EQUALS 0
+           Perform Write-Checkpoint
+       END-IF
+
        ADD BallVelocityX to BallPositionXNum
        ADD BallVelocityY to BallPositionYNum
 
        IF BallPositionYNum EQUALS 0 OR BallPositionYNum EQUALS GameHeight - BallWidth
            Multiply -1 BY BallVelocityY
+           MOVE "WALL" TO AuditEventType
+           MOVE 0 TO AuditComparePos
+           Perform Write-Audit-Record
+           CALL "playSound" using "WALL"
        END-IF
 
        IF BallPositionXNum EQUALS PaddleWidth
            IF Player1Num - BallWidth < (BallPositionYNum) AND BallPositionYNum < (Player1Num + PaddleHeightNum + BallWidth)
                MULTIPLY -1 BY BallVelocityX
+               MOVE "PADDLE1" TO AuditEventType
+               MOVE Player1Num TO AuditComparePos
+               Perform Write-Audit-Record
+               CALL "playSound" using "PADDLE1"
            END-IF
         END-IF
 
        IF BallPositionXNum EQUALS (GameWidth - BallWidth - PaddleWidth)
            IF Player2Num - BallWidth < (BallPositionYNum) AND BallPositionYNum < (Player2Num + PaddleHeightNum + BallWidth)
                MULTIPLY -1 BY BallVelocityX
+               MOVE "PADDLE2" TO AuditEventType
+               MOVE Player2Num TO AuditComparePos
+               Perform Write-Audit-Record
+               CALL "playSound" using "PADDLE2"
            END-IF
         END-IF
 
        IF BallPositionXNum EQUALS 0
            MULTIPLY -1 BY BallVelocityX
            ADD 1 to Player2Score
+           MOVE "SCORE2" TO AuditEventType
+           MOVE 0 TO AuditComparePos
+           Perform Write-Audit-Record
+           MOVE Player2Id TO ScoringPlayerId
+           MOVE Player2Score TO ScoringPlayerScore
+           MOVE Player1Score TO ScoringOpponentScore
+           Perform Write-Score-Record
+           CALL "playSound" using "SCORE"
            Perform Reset-Game.
-               
+
 
        IF BallPositionXNum EQUALS (GameWidth - BallWidth)
            MULTIPLY -1 BY BallVelocityX
            ADD 1 to Player1Score
+           MOVE "SCORE1" TO AuditEventType
+           MOVE 0 TO AuditComparePos
+           Perform Write-Audit-Record
+           MOVE Player1Id TO ScoringPlayerId
+           MOVE Player1Score TO ScoringPlayerScore
+           MOVE Player2Score TO ScoringOpponentScore
+           Perform Write-Score-Record
+           CALL "playSound" using "SCORE"
            Perform Reset-Game.
 
-       Perform Handle-Keypress TEST AFTER UNTIL LastPressed EQUALS SPACE.
-       Perform Rerender.
+       Perform Match-Score-Check.
 
        Handle-KeyPress.
        ACCEPT LastPressed.
        EVALUATE LastPressed
            WHEN "KeyA"
-               IF Player1Num IS GREATER THAN OR EQUAL TO PaddleSpeed
+               IF Paused EQUALS 0 AND Player1Num IS GREATER THAN OR EQUAL TO PaddleSpeed
                    SUBTRACT PaddleSpeed FROM Player1Num
            WHEN "KeyD"
-               IF Player1Num IS LESS THAN GameHeight - PaddleHeightNum
+               IF Paused EQUALS 0 AND Player1Num IS LESS THAN GameHeight - PaddleHeightNum
                    ADD PaddleSpeed TO Player1Num
            WHEN "KeyL"
-               IF Player2Num IS GREATER THAN OR EQUAL TO PaddleSpeed
+               IF Paused EQUALS 0 AND GameMode EQUALS 0
+                   AND Player2Num IS GREATER THAN OR EQUAL TO PaddleSpeed
                    SUBTRACT PaddleSpeed FROM Player2Num
            WHEN "KeyJ"
-               IF Player2Num IS LESS THAN GameHeight - PaddleHeightNum
+               IF Paused EQUALS 0 AND GameMode EQUALS 0
+                   AND Player2Num IS LESS THAN GameHeight - PaddleHeightNum
                    ADD PaddleSpeed TO Player2Num
+           WHEN "KeyP"
+               Perform Toggle-Pause
            WHEN "Escape"
                MOVE 1 TO DONE.
 
+       Move-Player2-AI.
+           IF BallPositionYNum < Player2Num AND Player2Num >= PaddleSpeed
+               SUBTRACT PaddleSpeed FROM Player2Num
+           ELSE
+               IF BallPositionYNum > Player2Num AND Player2Num < GameHeight - PaddleHeightNum
+                   ADD PaddleSpeed TO Player2Num
+               END-IF
+           END-IF
+       .
+
+       Toggle-Pause.
+           IF Paused EQUALS 1
+               MOVE 0 TO Paused
+               CALL "setElementProperty" using ".loading-message" "style.display" "None"
+           ELSE
+               MOVE 1 TO Paused
+               CALL "setElementProperty" using ".loading-message" "innerHTML" "PAUSED"
+               CALL "setElementProperty" using ".loading-message" "style.display" "block"
+           END-IF
+       .
+
        Reset-Game.
            COMPUTE BallPositionXNum = GameWidth / 2 - BallWidth / 2
            COMPUTE BallPositionYNum = GameHeight / 2 - BallWidth / 2
+           MOVE 0 TO Iteration
            PERFORM Rerender.
            CALL "emscripten_sleep" using by value 1000 RETURNING OMITTED
        .
