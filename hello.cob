@@ -2,16 +2,79 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GreetingFile ASSIGN TO "GREETINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GreetingFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GreetingFile.
+       COPY "greetrec.cpy".
 
        WORKING-STORAGE SECTION.
-       01 HELLO PIC X(6) VALUE "Hello ".
-       01 WORLD PIC X(6).
+       01 GreetingFileStatus PIC XX VALUE "00".
+       01 EndOfGreetingFile PIC 9 VALUE 0.
+       01 LocaleCode PIC X(05) VALUE "EN".
+       01 HELLO PIC X(20) VALUE "Hello".
+       01 WORLD PIC X(20).
+       01 NameKey PIC X(10).
+       01 AlertText PIC X(80).
+       01 NameMatchFound PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        DISPLAY "Enter Value for 'world'".
-       CALL "updateDOM".     
-       CALL "jsrun" USING "alert('hi')".
+       CALL "updateDOM".
+       ACCEPT WORLD.
+
+       DISPLAY "Enter Value for 'locale'".
+       CALL "updateDOM".
+       ACCEPT LocaleCode.
+
+       MOVE WORLD TO NameKey
+       Perform Lookup-Greeting.
+
+       INSPECT HELLO REPLACING ALL "'" BY " "
+       INSPECT WORLD REPLACING ALL "'" BY " "
+
+       MOVE SPACES TO AlertText
+       STRING
+           "alert('"     DELIMITED BY SIZE
+           HELLO         DELIMITED BY SPACE
+           " "           DELIMITED BY SIZE
+           WORLD         DELIMITED BY SPACE
+           "')"          DELIMITED BY SIZE
+           INTO AlertText
+       CALL "jsrun" USING AlertText.
 
        DISPLAY "Potato potato"
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+       Lookup-Greeting.
+           MOVE 0 TO NameMatchFound
+           OPEN INPUT GreetingFile
+           IF GreetingFileStatus EQUALS "00"
+               Perform Read-Greeting-Record UNTIL EndOfGreetingFile EQUALS 1
+               CLOSE GreetingFile
+           END-IF
+       .
+
+       Read-Greeting-Record.
+           READ GreetingFile
+               AT END MOVE 1 TO EndOfGreetingFile
+               NOT AT END Perform Match-Locale-Record
+           END-READ
+       .
+
+       Match-Locale-Record.
+           IF GR-LocaleId EQUALS LocaleCode AND GR-Name EQUALS NameKey
+               MOVE GR-GreetingText TO HELLO
+               MOVE 1 TO NameMatchFound
+           END-IF
+           IF NameMatchFound EQUALS 0
+               IF GR-LocaleId EQUALS LocaleCode AND GR-Name EQUALS SPACES
+                   MOVE GR-GreetingText TO HELLO
+               END-IF
+           END-IF
+       .
