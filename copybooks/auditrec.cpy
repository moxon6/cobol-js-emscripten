@@ -0,0 +1,9 @@
+*> AuditRecord - one row per collision/score event, so a disputed point
+*> can be replayed frame-by-frame instead of argued from memory.
+01 AuditRecord.
+    05 AR-Iteration    PIC 9(05).
+    05 AR-EventType    PIC X(10).
+    05 AR-BallX        PIC 9(04).
+    05 AR-BallY        PIC 9(04).
+    05 AR-ComparePos   PIC 9(04).
+    05 AR-Timestamp    PIC X(14).
