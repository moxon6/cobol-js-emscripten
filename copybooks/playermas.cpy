@@ -0,0 +1,8 @@
+*> PlayerMasterRecord - one row per player who has ever entered
+*> initials at the cabinet, keyed by PM-PlayerId, tracking career
+*> wins/losses across matches.
+01 PlayerMasterRecord.
+    05 PM-PlayerId    PIC X(10).
+    05 PM-PlayerName  PIC X(20).
+    05 PM-Wins        PIC 9(05).
+    05 PM-Losses      PIC 9(05).
