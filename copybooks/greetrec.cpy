@@ -0,0 +1,8 @@
+*> GreetingRecord - locale/name-keyed greeting text for the onboarding
+*> demo programs, so the canned greeting can vary without a recompile.
+*> Locale-only rows (GR-Name left blank) match any name for that
+*> locale; name rows override the locale default for that one entry.
+01 GreetingRecord.
+    05 GR-LocaleId       PIC X(05).
+    05 GR-Name           PIC X(10).
+    05 GR-GreetingText   PIC X(20).
