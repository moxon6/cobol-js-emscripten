@@ -0,0 +1,16 @@
+*> CheckpointRecord - full in-flight game state, rewritten every few
+*> iterations so a crashed/reloaded tab can resume mid-match.
+01 CheckpointRecord.
+    05 CP-Player1Score       PIC 99.
+    05 CP-Player2Score       PIC 99.
+    05 CP-Player1Num         PIC 9(04).
+    05 CP-Player2Num         PIC 9(04).
+    05 CP-BallPositionXNum   PIC 9(04).
+    05 CP-BallPositionYNum   PIC 9(04).
+    05 CP-BallVelocityX      PIC S99.
+    05 CP-BallVelocityY      PIC S99.
+    05 CP-Iteration          PIC 9(05).
+    05 CP-Done               PIC 9.
+    05 CP-Player1Id          PIC X(10).
+    05 CP-Player2Id          PIC X(10).
+    05 CP-GameMode           PIC 9.
