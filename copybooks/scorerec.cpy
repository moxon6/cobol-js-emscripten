@@ -0,0 +1,8 @@
+*> ScoreRecord - one row per point scored (and later, per match won),
+*> appended to the scores file for the leaderboard report to read back.
+01 ScoreRecord.
+    05 SR-EventType      PIC X(10).
+    05 SR-PlayerId       PIC X(20).
+    05 SR-PlayerScore    PIC 99.
+    05 SR-OpponentScore  PIC 99.
+    05 SR-Timestamp      PIC X(14).
