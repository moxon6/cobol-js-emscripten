@@ -0,0 +1,10 @@
+*> ControlRecord - table dimensions and speeds read at startup so ops
+*> can swap a league-night config in without recompiling.
+01 ControlRecord.
+    05 CF-GameHeight        PIC 9(04).
+    05 CF-GameWidth         PIC 9(04).
+    05 CF-PaddleWidth       PIC 999.
+    05 CF-PaddleHeightNum   PIC 999.
+    05 CF-PaddleSpeed       PIC 99.
+    05 CF-BallVelocityX     PIC S99.
+    05 CF-BallVelocityY     PIC S99.
