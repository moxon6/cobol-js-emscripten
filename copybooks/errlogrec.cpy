@@ -0,0 +1,5 @@
+*> ErrorLogRecord - one row per rejected data-entry ACCEPT, so we can
+*> see how often the browser-to-COBOL ACCEPT path hands back garbage.
+01 ErrorLogRecord.
+    05 EL-Timestamp    PIC X(14).
+    05 EL-RawInput     PIC X(10).
